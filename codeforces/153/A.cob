@@ -1,48 +1,344 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. SOLUTION.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT TRANX-FILE ASSIGN TO TRANXIN
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT REJECT-FILE ASSIGN TO REJECTOUT
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT RUN-LOG-FILE ASSIGN TO RUNLOG
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RUNLOG-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO CHKPTA
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CHECKPOINT-STATUS.
+            SELECT EXPECTED-TOTAL-FILE ASSIGN TO EXPECTIN
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXPECTED-STATUS.
+            SELECT EXCEPTIONS-FILE ASSIGN TO EXCPOUT
+                ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  TRANX-FILE.
+        COPY TRANREC REPLACING ==TRAN-RECORD== BY ==TRANX-TRAN-BASE==.
+        01  TRANX-RECORD REDEFINES TRANX-TRAN-BASE.
+            05 TRANX-A-TEXT  PIC X(7).
+            05 TRANX-B-TEXT  PIC X(7).
+
+        FD  REJECT-FILE.
+        01  REJECT-RECORD    PIC X(60)   VALUE SPACES.
+
+        FD  RUN-LOG-FILE.
+        01  RUN-LOG-RECORD   PIC X(80)   VALUE SPACES.
+
+        FD  CHECKPOINT-FILE.
+        01  CHECKPOINT-RECORD.
+            05 CHECKPOINT-REC-COUNT  PIC 9(9).
+            05 CHECKPOINT-CTL-TOTAL  PIC S9(9) SIGN IS LEADING SEPARATE.
+            05 CHECKPOINT-REJ-COUNT  PIC 9(9).
+
+        FD  EXPECTED-TOTAL-FILE.
+        01  EXPECTED-TOTAL-RECORD PIC S9(9) SIGN IS LEADING SEPARATE.
+
+        FD  EXCEPTIONS-FILE.
+        01  EXCEPTION-RECORD  PIC X(80)   VALUE SPACES.
+
         WORKING-STORAGE SECTION.
-        01 A         PIC 9(6)    VALUE ZEROES.
-        01 B         PIC 9(6)    VALUE ZEROES.
-        01 X1        PIC 9(1)    VALUE ZEROES.
-        01 X2        PIC 9(2)    VALUE ZEROES.
-        01 X3        PIC 9(3)    VALUE ZEROES.
-        01 X4        PIC 9(4)    VALUE ZEROES.
-        01 X5        PIC 9(5)    VALUE ZEROES.
+        01 A         PIC S9(6)   VALUE ZEROES.
+        01 B         PIC S9(6)   VALUE ZEROES.
+        01 X1        PIC -9      VALUE ZEROES.
+        01 X2        PIC -99     VALUE ZEROES.
+        01 X3        PIC -999    VALUE ZEROES.
+        01 X4        PIC -9999   VALUE ZEROES.
+        01 X5        PIC -99999  VALUE ZEROES.
+        01 X6        PIC -ZZZ,ZZZ,ZZ9.
         01 STR       PIC X(10).
- 
+        01 MODE-FLAG PIC X(1)    VALUE 'I'.
+        01 WS-EOF-FLAG      PIC X(1)     VALUE 'N'.
+        01 WS-RECORD-COUNT  PIC 9(9)     VALUE ZEROES.
+        01 WS-REJECT-COUNT  PIC 9(9)     VALUE ZEROES.
+        01 WS-CONTROL-TOTAL PIC S9(9)    VALUE ZEROES.
+        01 WS-TOTAL-EDIT    PIC -ZZZ,ZZZ,ZZ9.
+        01 WS-NUMVAL-CHECK  PIC S9(4)    VALUE ZEROES.
+        01 WS-VALIDATE-TEXT  PIC X(10).
+        01 WS-VALIDATE-TEXT-A PIC X(10).
+        01 WS-VALIDATE-OK    PIC X(1).
+        01 WS-VALIDATE-VALUE PIC S9(6).
+        01 WS-RUNLOG-STATUS  PIC X(2).
+        01 WS-RUN-TIMESTAMP  PIC X(21).
+        01 WS-CHECKPOINT-STATUS PIC X(2).
+        01 WS-CHECKPOINT-START  PIC 9(9)     VALUE ZEROES.
+        01 WS-SKIP-IDX          PIC 9(9)     VALUE ZEROES.
+        01 WS-EXPECTED-STATUS   PIC X(2).
+        01 WS-EXPECTED-TOTAL    PIC S9(9)    VALUE ZEROES.
+
         PROCEDURE DIVISION.
+        MAIN-LOGIC.
+          PERFORM WRITE-RUN-HEADER
+          ACCEPT MODE-FLAG
+          IF MODE-FLAG EQUAL 'B'
+            PERFORM OPEN-REJECT-FILE-FOR-BATCH
+            PERFORM BATCH-RUN
+          ELSE
+            OPEN OUTPUT REJECT-FILE
+            PERFORM INTERACTIVE-RUN
+          END-IF
+          PERFORM WRITE-RUN-TRAILER
+          CLOSE REJECT-FILE
+          STOP RUN.
+
+        OPEN-REJECT-FILE-FOR-BATCH.
+          PERFORM READ-CHECKPOINT
+          IF WS-CHECKPOINT-START > 0
+            OPEN EXTEND REJECT-FILE
+          ELSE
+            OPEN OUTPUT REJECT-FILE
+          END-IF.
+
+        WRITE-RUN-HEADER.
+          MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+          OPEN EXTEND RUN-LOG-FILE
+          IF WS-RUNLOG-STATUS EQUAL '35'
+            OPEN OUTPUT RUN-LOG-FILE
+          END-IF
+          MOVE SPACES TO RUN-LOG-RECORD
+          STRING 'RUN HEADER PROGRAM=A TS=' WS-RUN-TIMESTAMP(1:14)
+                 DELIMITED BY SIZE INTO RUN-LOG-RECORD
+          WRITE RUN-LOG-RECORD
+          CLOSE RUN-LOG-FILE.
+
+        WRITE-RUN-TRAILER.
+          MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+          OPEN EXTEND RUN-LOG-FILE
+          IF WS-RUNLOG-STATUS EQUAL '35'
+            OPEN OUTPUT RUN-LOG-FILE
+          END-IF
+          MOVE SPACES TO RUN-LOG-RECORD
+          STRING 'RUN TRAILER PROGRAM=A TS=' WS-RUN-TIMESTAMP(1:14)
+                 ' READ=' WS-RECORD-COUNT
+                 ' REJECTED=' WS-REJECT-COUNT
+                 DELIMITED BY SIZE INTO RUN-LOG-RECORD
+          WRITE RUN-LOG-RECORD
+          CLOSE RUN-LOG-FILE.
+
+        INTERACTIVE-RUN.
+          ADD 1 TO WS-RECORD-COUNT
           ACCEPT STR
-          MOVE STR TO A
-          ACCEPT STR
-          MOVE STR TO B
-          ADD A TO B
+          MOVE STR TO WS-VALIDATE-TEXT
+          PERFORM VALIDATE-STR
+          IF WS-VALIDATE-OK EQUAL 'N'
+            PERFORM REJECT-INTERACTIVE-VALUE
+          ELSE
+            MOVE WS-VALIDATE-VALUE TO A
+            MOVE WS-VALIDATE-TEXT TO WS-VALIDATE-TEXT-A
+            ACCEPT STR
+            MOVE STR TO WS-VALIDATE-TEXT
+            PERFORM VALIDATE-STR
+            IF WS-VALIDATE-OK EQUAL 'N'
+              PERFORM REJECT-INTERACTIVE-VALUE
+            ELSE
+              MOVE WS-VALIDATE-VALUE TO B
+              ADD A TO B
+                ON SIZE ERROR
+                  PERFORM REJECT-INTERACTIVE-OVERFLOW
+                NOT ON SIZE ERROR
+                  PERFORM DISPLAY-EDITED-TOTAL
+              END-ADD
+            END-IF
+          END-IF.
 
-          IF B < 10
+        DISPLAY-EDITED-TOTAL.
+          IF FUNCTION ABS(B) < 10
             MOVE B TO X1
             DISPLAY X1
           ELSE
-            IF B < 100
+            IF FUNCTION ABS(B) < 100
               MOVE B TO X2
               DISPLAY X2
             ELSE
-              IF B < 1000
+              IF FUNCTION ABS(B) < 1000
                 MOVE B TO X3
                 DISPLAY X3
               ELSE
-                IF B < 10000
+                IF FUNCTION ABS(B) < 10000
                   MOVE B TO X4
                   DISPLAY X4
                 ELSE
-                  IF B < 100000
+                  IF FUNCTION ABS(B) < 100000
                     MOVE B TO X5
                     DISPLAY X5
                   ELSE
-                    DISPLAY B
+                    MOVE B TO X6
+                    DISPLAY X6
                   END-IF
                 END-IF
               END-IF
             END-IF
-          END-IF
-          STOP RUN.
+          END-IF.
+
+        VALIDATE-STR.
+          MOVE FUNCTION TEST-NUMVAL(WS-VALIDATE-TEXT) TO WS-NUMVAL-CHECK
+          IF WS-NUMVAL-CHECK NOT EQUAL 0
+            MOVE 'N' TO WS-VALIDATE-OK
+          ELSE
+            IF FUNCTION ABS(FUNCTION NUMVAL(WS-VALIDATE-TEXT)) > 999999
+              MOVE 'N' TO WS-VALIDATE-OK
+            ELSE
+              MOVE 'Y' TO WS-VALIDATE-OK
+              MOVE FUNCTION NUMVAL(WS-VALIDATE-TEXT)
+                TO WS-VALIDATE-VALUE
+            END-IF
+          END-IF.
+
+        REJECT-INTERACTIVE-VALUE.
+          ADD 1 TO WS-REJECT-COUNT
+          DISPLAY 'REJECTED INVALID INPUT: ' WS-VALIDATE-TEXT
+          MOVE SPACES TO REJECT-RECORD
+          STRING 'REJECT INTERACTIVE DATA=' WS-VALIDATE-TEXT
+                 DELIMITED BY SIZE INTO REJECT-RECORD
+          WRITE REJECT-RECORD.
+
+        REJECT-INTERACTIVE-OVERFLOW.
+          ADD 1 TO WS-REJECT-COUNT
+          DISPLAY 'REJECTED SUM OVERFLOW: ' WS-VALIDATE-TEXT-A
+                  ' + ' WS-VALIDATE-TEXT
+          MOVE SPACES TO REJECT-RECORD
+          STRING 'REJECT INTERACTIVE SUM OVERFLOW A='
+                 WS-VALIDATE-TEXT-A ' B=' WS-VALIDATE-TEXT
+                 DELIMITED BY SIZE INTO REJECT-RECORD
+          WRITE REJECT-RECORD.
+
+        BATCH-RUN.
+          OPEN INPUT TRANX-FILE
+          PERFORM SKIP-CHECKPOINTED-RECORDS
+          PERFORM UNTIL WS-EOF-FLAG EQUAL 'Y'
+            READ TRANX-FILE
+              AT END
+                MOVE 'Y' TO WS-EOF-FLAG
+              NOT AT END
+                PERFORM PROCESS-TRANX-RECORD
+                PERFORM WRITE-CHECKPOINT
+            END-READ
+          END-PERFORM
+          CLOSE TRANX-FILE
+          PERFORM DISPLAY-TRAILER
+          PERFORM RECONCILE-CONTROL-TOTAL
+          PERFORM RESET-CHECKPOINT.
+
+        READ-CHECKPOINT.
+          MOVE ZERO TO WS-CHECKPOINT-START
+          MOVE ZERO TO WS-CONTROL-TOTAL
+          MOVE ZERO TO WS-REJECT-COUNT
+          OPEN INPUT CHECKPOINT-FILE
+          IF WS-CHECKPOINT-STATUS EQUAL '00'
+            READ CHECKPOINT-FILE
+              NOT AT END
+                MOVE CHECKPOINT-REC-COUNT TO WS-CHECKPOINT-START
+                MOVE CHECKPOINT-CTL-TOTAL TO WS-CONTROL-TOTAL
+                MOVE CHECKPOINT-REJ-COUNT TO WS-REJECT-COUNT
+            END-READ
+            CLOSE CHECKPOINT-FILE
+          END-IF.
+
+        SKIP-CHECKPOINTED-RECORDS.
+          MOVE ZERO TO WS-SKIP-IDX
+          PERFORM UNTIL WS-SKIP-IDX >= WS-CHECKPOINT-START
+              OR WS-EOF-FLAG EQUAL 'Y'
+            READ TRANX-FILE
+              AT END
+                MOVE 'Y' TO WS-EOF-FLAG
+              NOT AT END
+                ADD 1 TO WS-SKIP-IDX
+                ADD 1 TO WS-RECORD-COUNT
+            END-READ
+          END-PERFORM.
+
+        WRITE-CHECKPOINT.
+          OPEN OUTPUT CHECKPOINT-FILE
+          MOVE WS-RECORD-COUNT TO CHECKPOINT-REC-COUNT
+          MOVE WS-CONTROL-TOTAL TO CHECKPOINT-CTL-TOTAL
+          MOVE WS-REJECT-COUNT TO CHECKPOINT-REJ-COUNT
+          WRITE CHECKPOINT-RECORD
+          CLOSE CHECKPOINT-FILE.
+
+        RESET-CHECKPOINT.
+          OPEN OUTPUT CHECKPOINT-FILE
+          MOVE ZERO TO CHECKPOINT-REC-COUNT
+          MOVE ZERO TO CHECKPOINT-CTL-TOTAL
+          MOVE ZERO TO CHECKPOINT-REJ-COUNT
+          WRITE CHECKPOINT-RECORD
+          CLOSE CHECKPOINT-FILE.
+
+        PROCESS-TRANX-RECORD.
+          ADD 1 TO WS-RECORD-COUNT
+          MOVE TRANX-A-TEXT TO WS-VALIDATE-TEXT
+          PERFORM VALIDATE-STR
+          IF WS-VALIDATE-OK EQUAL 'N'
+            PERFORM REJECT-TRANX-RECORD
+          ELSE
+            MOVE WS-VALIDATE-VALUE TO A
+            MOVE TRANX-B-TEXT TO WS-VALIDATE-TEXT
+            PERFORM VALIDATE-STR
+            IF WS-VALIDATE-OK EQUAL 'N'
+              PERFORM REJECT-TRANX-RECORD
+            ELSE
+              MOVE WS-VALIDATE-VALUE TO B
+              ADD A TO B
+                ON SIZE ERROR
+                  PERFORM REJECT-TRANX-RECORD
+                NOT ON SIZE ERROR
+                  ADD B TO WS-CONTROL-TOTAL
+                    ON SIZE ERROR
+                      PERFORM REJECT-TRANX-RECORD
+                    NOT ON SIZE ERROR
+                      MOVE B TO X6
+                      DISPLAY 'DETAIL ' WS-RECORD-COUNT ' '
+                              TRANX-A-TEXT ' + ' TRANX-B-TEXT
+                              ' = ' X6
+                  END-ADD
+              END-ADD
+            END-IF
+          END-IF.
+
+        REJECT-TRANX-RECORD.
+          ADD 1 TO WS-REJECT-COUNT
+          DISPLAY 'REJECTED RECORD ' WS-RECORD-COUNT ': ' TRANX-RECORD
+          MOVE SPACES TO REJECT-RECORD
+          STRING 'REJECT REC=' WS-RECORD-COUNT ' DATA=' TRANX-RECORD
+                 DELIMITED BY SIZE INTO REJECT-RECORD
+          WRITE REJECT-RECORD.
+
+        DISPLAY-TRAILER.
+          MOVE WS-CONTROL-TOTAL TO WS-TOTAL-EDIT
+          DISPLAY 'TRAILER RECORDS=' WS-RECORD-COUNT
+                  ' REJECTS=' WS-REJECT-COUNT
+                  ' TOTAL=' WS-TOTAL-EDIT.
+
+        RECONCILE-CONTROL-TOTAL.
+          MOVE ZERO TO WS-EXPECTED-TOTAL
+          OPEN INPUT EXPECTED-TOTAL-FILE
+          IF WS-EXPECTED-STATUS EQUAL '00'
+            READ EXPECTED-TOTAL-FILE
+              NOT AT END
+                MOVE EXPECTED-TOTAL-RECORD TO WS-EXPECTED-TOTAL
+            END-READ
+            CLOSE EXPECTED-TOTAL-FILE
+            IF WS-CONTROL-TOTAL NOT EQUAL WS-EXPECTED-TOTAL
+              PERFORM WRITE-CONTROL-TOTAL-EXCEPTION
+            END-IF
+          END-IF.
+
+        WRITE-CONTROL-TOTAL-EXCEPTION.
+          MOVE WS-CONTROL-TOTAL TO WS-TOTAL-EDIT
+          DISPLAY 'CONTROL TOTAL BREAK: ACTUAL=' WS-TOTAL-EDIT
+                  ' EXPECTED=' WS-EXPECTED-TOTAL
+          MOVE SPACES TO EXCEPTION-RECORD
+          STRING 'CONTROL TOTAL BREAK: ACTUAL=' WS-TOTAL-EDIT
+                 ' EXPECTED=' WS-EXPECTED-TOTAL
+                 DELIMITED BY SIZE INTO EXCEPTION-RECORD
+          OPEN OUTPUT EXCEPTIONS-FILE
+          WRITE EXCEPTION-RECORD
+          CLOSE EXCEPTIONS-FILE.
