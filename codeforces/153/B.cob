@@ -1,19 +1,104 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. SOLUTION.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT QTY-FILE ASSIGN TO QTYIN
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT BITS-FILE ASSIGN TO BITSOUT
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT RUN-LOG-FILE ASSIGN TO RUNLOG
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RUNLOG-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO CHKPTB
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CHECKPOINT-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  QTY-FILE.
+        COPY TRANREC REPLACING ==TRAN-RECORD== BY ==QTY-TRAN-BASE==.
+        01  QTY-RECORD       REDEFINES QTY-TRAN-BASE PIC X(10).
+
+        FD  BITS-FILE.
+        01  BITS-RECORD      PIC X(40).
+
+        FD  RUN-LOG-FILE.
+        01  RUN-LOG-RECORD   PIC X(80)   VALUE SPACES.
+
+        FD  CHECKPOINT-FILE.
+        01  CHECKPOINT-RECORD PIC 9(9).
+
         WORKING-STORAGE SECTION.
-        01 A         PIC 9(9)    VALUE ZEROES.
-        01 I         PIC 9(9)    VALUE ZEROES.
+        01 A         PIC 9(10)   VALUE ZEROES.
+        01 I         PIC 9(10)   VALUE ZEROES.
         01 NEED      PIC 9(2)    VALUE ZEROES.
-        01 STR       PIC X(10).
-        01 RES       PIC X(30).
- 
+        01 STR       PIC X(40).
+        01 RES       PIC X(40)   VALUE SPACES.
+        01 MODE-FLAG PIC X(1)    VALUE 'E'.
+        01 WS-BIT-LEN  PIC 9(9)  VALUE ZEROES.
+        01 WS-BIT-POS  PIC 9(9)  VALUE ZEROES.
+        01 WS-EOF-FLAG      PIC X(1) VALUE 'N'.
+        01 WS-RECORD-COUNT  PIC 9(9) VALUE ZEROES.
+        01 WS-REJECT-COUNT  PIC 9(9) VALUE ZEROES.
+        01 WS-RUNLOG-STATUS PIC X(2).
+        01 WS-RUN-TIMESTAMP PIC X(21).
+        01 WS-CHECKPOINT-STATUS PIC X(2).
+        01 WS-CHECKPOINT-START  PIC 9(9) VALUE ZEROES.
+        01 WS-SKIP-IDX          PIC 9(9) VALUE ZEROES.
+
         PROCEDURE DIVISION.
+          PERFORM WRITE-RUN-HEADER
+          ACCEPT MODE-FLAG
+          IF MODE-FLAG EQUAL 'D'
+            PERFORM DECODE-RUN
+          ELSE
+            IF MODE-FLAG EQUAL 'F'
+              PERFORM BATCH-RUN
+            ELSE
+              PERFORM ENCODE-RUN
+            END-IF
+          END-IF
+          PERFORM WRITE-RUN-TRAILER
+          stop run.
+
+        WRITE-RUN-HEADER.
+          MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+          OPEN EXTEND RUN-LOG-FILE
+          IF WS-RUNLOG-STATUS EQUAL '35'
+            OPEN OUTPUT RUN-LOG-FILE
+          END-IF
+          MOVE SPACES TO RUN-LOG-RECORD
+          STRING 'RUN HEADER PROGRAM=B TS=' WS-RUN-TIMESTAMP(1:14)
+                 DELIMITED BY SIZE INTO RUN-LOG-RECORD
+          WRITE RUN-LOG-RECORD
+          CLOSE RUN-LOG-FILE.
+
+        WRITE-RUN-TRAILER.
+          MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+          OPEN EXTEND RUN-LOG-FILE
+          IF WS-RUNLOG-STATUS EQUAL '35'
+            OPEN OUTPUT RUN-LOG-FILE
+          END-IF
+          MOVE SPACES TO RUN-LOG-RECORD
+          STRING 'RUN TRAILER PROGRAM=B TS=' WS-RUN-TIMESTAMP(1:14)
+                 ' READ=' WS-RECORD-COUNT
+                 ' REJECTED=' WS-REJECT-COUNT
+                 DELIMITED BY SIZE INTO RUN-LOG-RECORD
+          WRITE RUN-LOG-RECORD
+          CLOSE RUN-LOG-FILE.
+
+        ENCODE-RUN.
+          ADD 1 TO WS-RECORD-COUNT
           ACCEPT STR
           MOVE STR TO A
+          PERFORM ENCODE-BITS
+          DISPLAY RES.
 
-          MOVE 524288 TO I
+        ENCODE-BITS.
+          MOVE SPACES TO RES
+          MOVE 8589934592 TO I
           MOVE 0 to NEED
 
           PERFORM until I equal 0
@@ -34,5 +119,82 @@
 
             COMPUTE I = I / 2
           END-PERFORM.
-          DISPLAY RES
-          stop run.
+
+        DECODE-RUN.
+          ADD 1 TO WS-RECORD-COUNT
+          ACCEPT STR
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(STR)) TO WS-BIT-LEN
+          MOVE ZERO TO A
+          MOVE 1 TO WS-BIT-POS
+          PERFORM WS-BIT-LEN TIMES
+            IF STR(WS-BIT-POS:1) EQUAL '1'
+              COMPUTE A = A + 2 ** (WS-BIT-LEN - WS-BIT-POS)
+            END-IF
+            ADD 1 TO WS-BIT-POS
+          END-PERFORM
+          DISPLAY A.
+
+        BATCH-RUN.
+          PERFORM READ-CHECKPOINT
+          OPEN INPUT QTY-FILE
+          PERFORM SKIP-CHECKPOINTED-RECORDS
+          IF WS-CHECKPOINT-START > 0
+            OPEN EXTEND BITS-FILE
+          ELSE
+            OPEN OUTPUT BITS-FILE
+          END-IF
+          PERFORM UNTIL WS-EOF-FLAG EQUAL 'Y'
+            READ QTY-FILE
+              AT END
+                MOVE 'Y' TO WS-EOF-FLAG
+              NOT AT END
+                PERFORM PROCESS-QTY-RECORD
+                PERFORM WRITE-CHECKPOINT
+            END-READ
+          END-PERFORM
+          CLOSE QTY-FILE
+          CLOSE BITS-FILE
+          PERFORM RESET-CHECKPOINT.
+
+        READ-CHECKPOINT.
+          MOVE ZERO TO WS-CHECKPOINT-START
+          OPEN INPUT CHECKPOINT-FILE
+          IF WS-CHECKPOINT-STATUS EQUAL '00'
+            READ CHECKPOINT-FILE
+              NOT AT END
+                MOVE CHECKPOINT-RECORD TO WS-CHECKPOINT-START
+            END-READ
+            CLOSE CHECKPOINT-FILE
+          END-IF.
+
+        SKIP-CHECKPOINTED-RECORDS.
+          MOVE ZERO TO WS-SKIP-IDX
+          PERFORM UNTIL WS-SKIP-IDX >= WS-CHECKPOINT-START
+              OR WS-EOF-FLAG EQUAL 'Y'
+            READ QTY-FILE
+              AT END
+                MOVE 'Y' TO WS-EOF-FLAG
+              NOT AT END
+                ADD 1 TO WS-SKIP-IDX
+                ADD 1 TO WS-RECORD-COUNT
+            END-READ
+          END-PERFORM.
+
+        WRITE-CHECKPOINT.
+          OPEN OUTPUT CHECKPOINT-FILE
+          MOVE WS-RECORD-COUNT TO CHECKPOINT-RECORD
+          WRITE CHECKPOINT-RECORD
+          CLOSE CHECKPOINT-FILE.
+
+        RESET-CHECKPOINT.
+          OPEN OUTPUT CHECKPOINT-FILE
+          MOVE ZERO TO CHECKPOINT-RECORD
+          WRITE CHECKPOINT-RECORD
+          CLOSE CHECKPOINT-FILE.
+
+        PROCESS-QTY-RECORD.
+          ADD 1 TO WS-RECORD-COUNT
+          MOVE QTY-RECORD TO A
+          PERFORM ENCODE-BITS
+          MOVE RES TO BITS-RECORD
+          WRITE BITS-RECORD.
