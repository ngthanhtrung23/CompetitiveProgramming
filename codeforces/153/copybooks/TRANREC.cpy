@@ -0,0 +1,13 @@
+      *> TRANREC.CPY - common transaction-record shape shared by the
+      *> SOLUTION suite's file-based batch modes (A.cob, B.cob, and
+      *> E.cob).  An identifier and up to two signed values line up
+      *> at the same offsets under the same PICTURE clauses here, so
+      *> each program's own FD record can REDEFINE this common view
+      *> instead of drifting into a slightly different ad hoc layout.
+      *> D.cob's holiday file is a bare list of dates with no
+      *> identifier or value, so it has nothing in common with this
+      *> shape and does not use this copybook.
+       01 TRAN-RECORD.
+           05 TRAN-ID        PIC X(10).
+           05 TRAN-VALUE-1   PIC S9(9)V9(4) SIGN IS LEADING SEPARATE.
+           05 TRAN-VALUE-2   PIC S9(9)V9(4) SIGN IS LEADING SEPARATE.
