@@ -1,25 +1,292 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. SOLUTION.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT HOLIDAY-FILE ASSIGN TO HOLIDAYIN
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-HOLIDAY-STATUS.
+            SELECT RUN-LOG-FILE ASSIGN TO RUNLOG
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RUNLOG-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  HOLIDAY-FILE.
+        01  HOLIDAY-RECORD    PIC 9(8).
+
+        FD  RUN-LOG-FILE.
+        01  RUN-LOG-RECORD    PIC X(80)  VALUE SPACES.
+
         WORKING-STORAGE SECTION.
-        01 K         PIC 9(12)    VALUE ZEROES.
-        01 D1        PIC 9(12)    VALUE ZEROES.
-        01 D2        PIC 9(12)    VALUE ZEROES.
+        01 K         PIC S9(12)   VALUE ZEROES.
+        01 D1        PIC S9(12)   VALUE ZEROES.
+        01 D2        PIC S9(12)   VALUE ZEROES.
         01 STR       PIC X(100).
+        01 STR2      PIC X(100).
         01 RES       PIC X(100).
- 
+        01 MODE-FLAG PIC X(1)     VALUE 'R'.
+        01 WS-DAY-DIFF PIC S9(12).
+        01 WS-DAY-DIFF-EDIT PIC -9(12).
+        01 WS-DATE-NUM PIC 9(8).
+        01 WS-HOLIDAY-STATUS PIC X(2).
+        01 WS-HOL-EOF        PIC X(1) VALUE 'N'.
+        01 WS-HOLIDAY-COUNT  PIC 9(4) VALUE ZEROES.
+        01 WS-HOL-IDX        PIC 9(4) VALUE ZEROES.
+        01 WS-HOL-FOUND      PIC X(1) VALUE 'N'.
+        01 WS-HOLIDAY-TABLE OCCURS 500 TIMES PIC 9(8).
+        01 WS-STEP           PIC S9(4) VALUE ZEROES.
+        01 WS-REMAINING      PIC 9(9)  VALUE ZEROES.
+        01 WS-VALID-DAY      PIC X(1) VALUE 'N'.
+        01 WS-WEEKDAY        PIC 9(4) VALUE ZEROES.
+        01 WS-DATE-INPUT     PIC X(100).
+        01 WS-PARSED-DATE    PIC S9(12).
+        01 WS-DATE-VALID     PIC X(1) VALUE 'Y'.
+        01 WS-YEAR           PIC 9(4).
+        01 WS-MONTH          PIC 9(2).
+        01 WS-DAY            PIC 9(2).
+        01 WS-MAX-DAY        PIC 9(2).
+        01 WS-LEAP-YEAR      PIC X(1).
+        01 WS-WEEKDAY-NAMES.
+           05 FILLER PIC X(9) VALUE 'SUNDAY'.
+           05 FILLER PIC X(9) VALUE 'MONDAY'.
+           05 FILLER PIC X(9) VALUE 'TUESDAY'.
+           05 FILLER PIC X(9) VALUE 'WEDNESDAY'.
+           05 FILLER PIC X(9) VALUE 'THURSDAY'.
+           05 FILLER PIC X(9) VALUE 'FRIDAY'.
+           05 FILLER PIC X(9) VALUE 'SATURDAY'.
+        01 WS-WEEKDAY-TABLE REDEFINES WS-WEEKDAY-NAMES.
+           05 WS-WEEKDAY-NAME OCCURS 7 TIMES PIC X(9).
+        01 WS-WEEKDAY-IDX     PIC 9(4).
+        01 WS-RUNLOG-STATUS   PIC X(2).
+        01 WS-RECORD-COUNT    PIC 9(9)  VALUE ZEROES.
+        01 WS-REJECT-COUNT    PIC 9(9)  VALUE ZEROES.
+        01 WS-TIMESTAMP       PIC X(21).
+
         PROCEDURE DIVISION.
+          PERFORM WRITE-RUN-HEADER
+          ACCEPT MODE-FLAG
+          IF MODE-FLAG EQUAL 'D'
+            PERFORM DIFF-RUN
+          ELSE
+            IF MODE-FLAG EQUAL 'B'
+              PERFORM BUSDAY-RUN
+            ELSE
+              PERFORM ROLL-RUN
+            END-IF
+          END-IF
+          PERFORM WRITE-RUN-TRAILER
+          stop run.
+
+        WRITE-RUN-HEADER.
+          MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+          OPEN EXTEND RUN-LOG-FILE
+          IF WS-RUNLOG-STATUS EQUAL '35'
+            OPEN OUTPUT RUN-LOG-FILE
+          END-IF
+          MOVE SPACES TO RUN-LOG-RECORD
+          STRING 'RUN HEADER PROGRAM=D TS=' WS-TIMESTAMP(1:14)
+                 DELIMITED BY SIZE INTO RUN-LOG-RECORD
+          WRITE RUN-LOG-RECORD
+          CLOSE RUN-LOG-FILE.
+
+        WRITE-RUN-TRAILER.
+          MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+          OPEN EXTEND RUN-LOG-FILE
+          IF WS-RUNLOG-STATUS EQUAL '35'
+            OPEN OUTPUT RUN-LOG-FILE
+          END-IF
+          MOVE SPACES TO RUN-LOG-RECORD
+          STRING 'RUN TRAILER PROGRAM=D TS=' WS-TIMESTAMP(1:14)
+                 ' READ=' WS-RECORD-COUNT
+                 ' REJECTED=' WS-REJECT-COUNT
+                 DELIMITED BY SIZE INTO RUN-LOG-RECORD
+          WRITE RUN-LOG-RECORD
+          CLOSE RUN-LOG-FILE.
+
+        ROLL-RUN.
+          ADD 1 TO WS-RECORD-COUNT
           ACCEPT STR
           ACCEPT K
 
-          STRING STR(7:4), STR(4:2), STR(1:2) INTO RES
+          MOVE STR TO WS-DATE-INPUT
+          PERFORM PARSE-DATE-STR
+          IF WS-DATE-VALID EQUAL 'N'
+            ADD 1 TO WS-REJECT-COUNT
+            DISPLAY 'INVALID DATE: ' STR
+          ELSE
+            MOVE WS-PARSED-DATE TO D1
+            COMPUTE D2 = D1 + K
+            MOVE FUNCTION DATE-OF-INTEGER(D2) TO RES
 
-          MOVE FUNCTION INTEGER-OF-DATE(RES) TO D1
-          COMPUTE D2 = D1 + K
-          MOVE FUNCTION DATE-OF-INTEGER(D2) TO RES
+            STRING RES(7:2), '.', RES(5:2), '.', RES(1:4) INTO STR
+            PERFORM DISPLAY-DATE-WITH-WEEKDAY
+          END-IF.
 
-          STRING RES(7:2), '.', RES(5:2), '.', RES(1:4) INTO STR
+        DIFF-RUN.
+          ADD 1 TO WS-RECORD-COUNT
+          ACCEPT STR
+          ACCEPT STR2
 
-          DISPLAY STR
-          stop run.
+          MOVE STR TO WS-DATE-INPUT
+          PERFORM PARSE-DATE-STR
+          IF WS-DATE-VALID EQUAL 'N'
+            ADD 1 TO WS-REJECT-COUNT
+            DISPLAY 'INVALID DATE: ' STR
+          ELSE
+            MOVE WS-PARSED-DATE TO D1
+            MOVE STR2 TO WS-DATE-INPUT
+            PERFORM PARSE-DATE-STR
+            IF WS-DATE-VALID EQUAL 'N'
+              ADD 1 TO WS-REJECT-COUNT
+              DISPLAY 'INVALID DATE: ' STR2
+            ELSE
+              MOVE WS-PARSED-DATE TO D2
+              COMPUTE WS-DAY-DIFF = D2 - D1
+              MOVE WS-DAY-DIFF TO WS-DAY-DIFF-EDIT
+              DISPLAY WS-DAY-DIFF-EDIT
+            END-IF
+          END-IF.
+
+        BUSDAY-RUN.
+          ADD 1 TO WS-RECORD-COUNT
+          ACCEPT STR
+          ACCEPT K
+
+          MOVE STR TO WS-DATE-INPUT
+          PERFORM PARSE-DATE-STR
+          IF WS-DATE-VALID EQUAL 'N'
+            ADD 1 TO WS-REJECT-COUNT
+            DISPLAY 'INVALID DATE: ' STR
+          ELSE
+            MOVE WS-PARSED-DATE TO D1
+            MOVE D1 TO D2
+            PERFORM LOAD-HOLIDAYS
+
+            IF K < 0
+              MOVE -1 TO WS-STEP
+            ELSE
+              MOVE 1 TO WS-STEP
+            END-IF
+            MOVE FUNCTION ABS(K) TO WS-REMAINING
+
+            PERFORM WS-REMAINING TIMES
+              PERFORM ADVANCE-ONE-BUSINESS-DAY
+            END-PERFORM
+
+            MOVE FUNCTION DATE-OF-INTEGER(D2) TO RES
+            STRING RES(7:2), '.', RES(5:2), '.', RES(1:4) INTO STR
+            PERFORM DISPLAY-DATE-WITH-WEEKDAY
+          END-IF.
+
+        DISPLAY-DATE-WITH-WEEKDAY.
+          COMPUTE WS-WEEKDAY-IDX = FUNCTION MOD(D2, 7) + 1
+          DISPLAY STR ' ' WS-WEEKDAY-NAME(WS-WEEKDAY-IDX).
+
+        ADVANCE-ONE-BUSINESS-DAY.
+          MOVE 'N' TO WS-VALID-DAY
+          PERFORM UNTIL WS-VALID-DAY EQUAL 'Y'
+            COMPUTE D2 = D2 + WS-STEP
+            PERFORM CHECK-BUSINESS-DAY
+          END-PERFORM.
+
+        CHECK-BUSINESS-DAY.
+          COMPUTE WS-WEEKDAY = FUNCTION MOD(D2, 7)
+          IF WS-WEEKDAY EQUAL 0 OR WS-WEEKDAY EQUAL 6
+            MOVE 'N' TO WS-VALID-DAY
+          ELSE
+            MOVE FUNCTION DATE-OF-INTEGER(D2) TO RES
+            MOVE RES(1:8) TO WS-DATE-NUM
+            MOVE 'N' TO WS-HOL-FOUND
+            PERFORM VARYING WS-HOL-IDX FROM 1 BY 1
+                UNTIL WS-HOL-IDX > WS-HOLIDAY-COUNT
+                   OR WS-HOL-FOUND EQUAL 'Y'
+              IF WS-HOLIDAY-TABLE(WS-HOL-IDX) EQUAL WS-DATE-NUM
+                MOVE 'Y' TO WS-HOL-FOUND
+              END-IF
+            END-PERFORM
+            IF WS-HOL-FOUND EQUAL 'Y'
+              MOVE 'N' TO WS-VALID-DAY
+            ELSE
+              MOVE 'Y' TO WS-VALID-DAY
+            END-IF
+          END-IF.
+
+        LOAD-HOLIDAYS.
+          MOVE ZERO TO WS-HOLIDAY-COUNT
+          MOVE 'N' TO WS-HOL-EOF
+          OPEN INPUT HOLIDAY-FILE
+          IF WS-HOLIDAY-STATUS EQUAL '00'
+            PERFORM UNTIL WS-HOL-EOF EQUAL 'Y'
+              READ HOLIDAY-FILE
+                AT END
+                  MOVE 'Y' TO WS-HOL-EOF
+                NOT AT END
+                  IF WS-HOLIDAY-COUNT >= 500
+                    DISPLAY 'HOLIDAY FILE EXCEEDS 500 ENTRIES, '
+                            'REMAINING ENTRIES IGNORED'
+                    MOVE 'Y' TO WS-HOL-EOF
+                  ELSE
+                    ADD 1 TO WS-HOLIDAY-COUNT
+                    MOVE HOLIDAY-RECORD TO
+                      WS-HOLIDAY-TABLE(WS-HOLIDAY-COUNT)
+                  END-IF
+              END-READ
+            END-PERFORM
+            CLOSE HOLIDAY-FILE
+          END-IF.
+
+        PARSE-DATE-STR.
+          STRING WS-DATE-INPUT(7:4), WS-DATE-INPUT(4:2),
+                 WS-DATE-INPUT(1:2) INTO RES
+          MOVE RES(1:8) TO WS-DATE-NUM
+          PERFORM VALIDATE-DATE
+          IF WS-DATE-VALID EQUAL 'Y'
+            MOVE FUNCTION INTEGER-OF-DATE(WS-DATE-NUM)
+              TO WS-PARSED-DATE
+          END-IF.
+
+        VALIDATE-DATE.
+          MOVE WS-DATE-NUM(1:4) TO WS-YEAR
+          MOVE WS-DATE-NUM(5:2) TO WS-MONTH
+          MOVE WS-DATE-NUM(7:2) TO WS-DAY
+          MOVE 'Y' TO WS-DATE-VALID
+          IF WS-MONTH < 1 OR WS-MONTH > 12
+            MOVE 'N' TO WS-DATE-VALID
+          ELSE
+            PERFORM SET-DAYS-IN-MONTH
+            IF WS-DAY < 1 OR WS-DAY > WS-MAX-DAY
+              MOVE 'N' TO WS-DATE-VALID
+            END-IF
+          END-IF.
+
+        SET-DAYS-IN-MONTH.
+          EVALUATE WS-MONTH
+            WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+              MOVE 31 TO WS-MAX-DAY
+            WHEN 4 WHEN 6 WHEN 9 WHEN 11
+              MOVE 30 TO WS-MAX-DAY
+            WHEN 2
+              PERFORM CHECK-LEAP-YEAR
+              IF WS-LEAP-YEAR EQUAL 'Y'
+                MOVE 29 TO WS-MAX-DAY
+              ELSE
+                MOVE 28 TO WS-MAX-DAY
+              END-IF
+          END-EVALUATE.
+
+        CHECK-LEAP-YEAR.
+          IF FUNCTION MOD(WS-YEAR, 400) EQUAL 0
+            MOVE 'Y' TO WS-LEAP-YEAR
+          ELSE
+            IF FUNCTION MOD(WS-YEAR, 100) EQUAL 0
+              MOVE 'N' TO WS-LEAP-YEAR
+            ELSE
+              IF FUNCTION MOD(WS-YEAR, 4) EQUAL 0
+                MOVE 'Y' TO WS-LEAP-YEAR
+              ELSE
+                MOVE 'N' TO WS-LEAP-YEAR
+              END-IF
+            END-IF
+          END-IF.
