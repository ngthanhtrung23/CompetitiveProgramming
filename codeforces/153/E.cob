@@ -1,52 +1,459 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOLUTION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SITE-FILE ASSIGN TO SITEIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SITE-STATUS.
+           SELECT SITE-MASTER ASSIGN TO SITEMASTER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MASTER-SITE-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT REPORT-FILE ASSIGN TO SITERPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUN-LOG-FILE ASSIGN TO RUNLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+           SELECT EXPECTED-TOTAL-FILE ASSIGN TO EXPECTIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPECTED-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SITE-FILE.
+       COPY TRANREC REPLACING ==TRAN-RECORD== BY ==SITE-TRAN-BASE==.
+       01  SITE-RECORD REDEFINES SITE-TRAN-BASE.
+           05 SITE-ID-TEXT   PIC X(10).
+           05 SITE-X-TEXT    PIC S9(9)V9(4) SIGN LEADING SEPARATE.
+           05 SITE-Y-TEXT    PIC S9(9)V9(4) SIGN LEADING SEPARATE.
+
+       FD  SITE-MASTER.
+       COPY TRANREC REPLACING ==TRAN-RECORD== BY ==MASTER-TRAN-BASE==.
+       01  MASTER-RECORD REDEFINES MASTER-TRAN-BASE.
+           05 MASTER-SITE-ID PIC X(10).
+           05 MASTER-X-TEXT  PIC S9(9)V9(4) SIGN LEADING SEPARATE.
+           05 MASTER-Y-TEXT  PIC S9(9)V9(4) SIGN LEADING SEPARATE.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD     PIC X(80)  VALUE SPACES.
+
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-RECORD    PIC X(80)  VALUE SPACES.
+
+       FD  EXPECTED-TOTAL-FILE.
+       01  EXPECTED-TOTAL-RECORD PIC S9(10)V9(16) SIGN LEADING SEPARATE.
+
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTION-RECORD  PIC X(80)  VALUE SPACES.
+
        WORKING-STORAGE SECTION.
        01 STR      PIC X(20).
        01 RES      PIC 9(30).
        01 N        PIC 9(10).
        01 I        PIC 9(10).
        01 J        PIC 9(10).
-       01 DX       PIC S9(10)V9(16).
-       01 DY       PIC S9(10)V9(16).
+       01 DX       PIC S9(19)V9(8).
+       01 DY       PIC S9(19)V9(8).
        01 R        PIC S9(10)V9(16).
+       01 MODE-FLAG PIC X(1) VALUE 'I'.
+       01 WS-SITE-STATUS PIC X(2).
+       01 WS-SITE-EOF    PIC X(1) VALUE 'N'.
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-MASTER-EOF    PIC X(1) VALUE 'N'.
+       01 WS-BEST-I      PIC 9(10) VALUE ZEROES.
+       01 WS-BEST-J      PIC 9(10) VALUE ZEROES.
+       01 WS-LABEL-I     PIC X(10).
+       01 WS-LABEL-J     PIC X(10).
+       01 WS-INDEX-EDIT  PIC Z(9)9.
        01 A.
-            05 U   PIC S9(10)V9(16) OCCURS 55 TIMES.
-            05 V   pic S9(10)V9(16) OCCURS 55 TIMES.
+            05 SITE-ID  PIC X(10) OCCURS 5000 TIMES.
+            05 U   PIC S9(10)V9(16) OCCURS 5000 TIMES.
+            05 V   pic S9(10)V9(16) OCCURS 5000 TIMES.
+       01 WS-PTS.
+            05 PTS-ENTRY OCCURS 1 TO 5000 TIMES DEPENDING ON N
+                 ASCENDING KEY IS PT-X PT-Y.
+               10 PT-ID   PIC X(10).
+               10 PT-X    PIC S9(10)V9(16).
+               10 PT-Y    PIC S9(10)V9(16).
+               10 PT-ORIG PIC 9(10).
+       01 WS-HULL.
+            05 HULL-ENTRY OCCURS 5000 TIMES.
+               10 HULL-ID   PIC X(10).
+               10 HULL-X    PIC S9(10)V9(16).
+               10 HULL-Y    PIC S9(10)V9(16).
+               10 HULL-ORIG PIC 9(10).
+       01 WS-HULL-COUNT   PIC 9(10) VALUE ZEROES.
+       01 WS-TOP          PIC 9(10) VALUE ZEROES.
+       01 WS-THRESHOLD    PIC 9(10) VALUE ZEROES.
+       01 WS-POPPING      PIC X(1)  VALUE 'N'.
+       01 WS-OX           PIC S9(10)V9(16).
+       01 WS-OY           PIC S9(10)V9(16).
+       01 WS-AX           PIC S9(10)V9(16).
+       01 WS-AY           PIC S9(10)V9(16).
+       01 WS-BX           PIC S9(10)V9(16).
+       01 WS-BY           PIC S9(10)V9(16).
+       01 WS-CROSS        PIC S9(19)V9(8).
+       01 WS-CX1          PIC S9(10)V9(16).
+       01 WS-CY1          PIC S9(10)V9(16).
+       01 WS-CX2          PIC S9(10)V9(16).
+       01 WS-CY2          PIC S9(10)V9(16).
+       01 WS-CP-T1        PIC S9(19)V9(8).
+       01 WS-CP-T2        PIC S9(19)V9(8).
+       01 WS-TERM1        PIC S9(19)V9(8).
+       01 WS-TERM2        PIC S9(19)V9(8).
+       01 WS-CAL-I        PIC 9(10).
+       01 WS-CAL-J        PIC 9(10).
+       01 WS-CAL-K        PIC 9(10).
+       01 WS-CAL-NEXT-K   PIC 9(10).
+       01 WS-CAL-INPUT    PIC 9(10).
+       01 WS-CAL-OUTPUT   PIC 9(10).
+       01 WS-CALIPER-ADVANCING PIC X(1) VALUE 'N'.
+       01 WS-HULL-BEST-I  PIC 9(10) VALUE ZEROES.
+       01 WS-HULL-BEST-K  PIC 9(10) VALUE ZEROES.
+       01 WS-RUNLOG-STATUS PIC X(2).
+       01 WS-TIMESTAMP     PIC X(21).
+       01 WS-RECORD-COUNT  PIC 9(9) VALUE ZEROES.
+       01 WS-REJECT-COUNT  PIC 9(9) VALUE ZEROES.
+       01 WS-EXPECTED-STATUS   PIC X(2).
+       01 WS-EXPECTED-DISTANCE PIC S9(10)V9(16) VALUE ZEROES.
+       01 WS-R-COMPARE         PIC S9(10)V9(16) VALUE ZEROES.
 
        PROCEDURE DIVISION.
+         PERFORM WRITE-RUN-HEADER
+         ACCEPT MODE-FLAG
+         IF MODE-FLAG EQUAL 'F'
+           PERFORM LOAD-SITES-FROM-FILE
+         ELSE
+           IF MODE-FLAG EQUAL 'M'
+             PERFORM LOAD-SITES-FROM-MASTER
+           ELSE
+             PERFORM LOAD-SITES-INTERACTIVE
+           END-IF
+         END-IF.
+
+         MOVE N TO WS-RECORD-COUNT
+         PERFORM CALC-MAX-DISTANCE
+         IF MODE-FLAG EQUAL 'M'
+           PERFORM WRITE-FARTHEST-PAIR-REPORT
+         ELSE
+           PERFORM DISPLAY-FARTHEST-PAIR
+         END-IF
+         PERFORM RECONCILE-DISTANCE-TOTAL
+         PERFORM WRITE-RUN-TRAILER
+         STOP RUN.
+
+       WRITE-RUN-HEADER.
+         MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+         OPEN EXTEND RUN-LOG-FILE
+         IF WS-RUNLOG-STATUS EQUAL '35'
+           OPEN OUTPUT RUN-LOG-FILE
+         END-IF
+         MOVE SPACES TO RUN-LOG-RECORD
+         STRING 'RUN HEADER PROGRAM=E TS=' WS-TIMESTAMP(1:14)
+                DELIMITED BY SIZE INTO RUN-LOG-RECORD
+         WRITE RUN-LOG-RECORD
+         CLOSE RUN-LOG-FILE.
+
+       WRITE-RUN-TRAILER.
+         MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+         OPEN EXTEND RUN-LOG-FILE
+         IF WS-RUNLOG-STATUS EQUAL '35'
+           OPEN OUTPUT RUN-LOG-FILE
+         END-IF
+         MOVE SPACES TO RUN-LOG-RECORD
+         STRING 'RUN TRAILER PROGRAM=E TS=' WS-TIMESTAMP(1:14)
+                ' READ=' WS-RECORD-COUNT
+                ' REJECTED=' WS-REJECT-COUNT
+                DELIMITED BY SIZE INTO RUN-LOG-RECORD
+         WRITE RUN-LOG-RECORD
+         CLOSE RUN-LOG-FILE.
+
+       RECONCILE-DISTANCE-TOTAL.
+         MOVE R TO WS-R-COMPARE
+         MOVE ZERO TO WS-EXPECTED-DISTANCE
+         OPEN INPUT EXPECTED-TOTAL-FILE
+         IF WS-EXPECTED-STATUS EQUAL '00'
+           READ EXPECTED-TOTAL-FILE
+             NOT AT END
+               MOVE EXPECTED-TOTAL-RECORD TO WS-EXPECTED-DISTANCE
+           END-READ
+           CLOSE EXPECTED-TOTAL-FILE
+           IF WS-R-COMPARE NOT EQUAL WS-EXPECTED-DISTANCE
+             PERFORM WRITE-DISTANCE-EXCEPTION
+           END-IF
+         END-IF.
+
+       WRITE-DISTANCE-EXCEPTION.
+         DISPLAY 'CONTROL TOTAL BREAK: ACTUAL=' WS-R-COMPARE
+                 ' EXPECTED=' WS-EXPECTED-DISTANCE
+         MOVE SPACES TO EXCEPTION-RECORD
+         STRING 'CONTROL TOTAL BREAK: ACTUAL=' WS-R-COMPARE
+                ' EXPECTED=' WS-EXPECTED-DISTANCE
+                DELIMITED BY SIZE INTO EXCEPTION-RECORD
+         OPEN OUTPUT EXCEPTIONS-FILE
+         WRITE EXCEPTION-RECORD
+         CLOSE EXCEPTIONS-FILE.
+
+       LOAD-SITES-INTERACTIVE.
          ACCEPT STR
          MOVE STR TO N
          MOVE ZERO TO I
          perform N times
            ADD 1 TO I
+           MOVE SPACES TO SITE-ID(I)
            ACCEPT STR
            MOVE STR TO U(I)
            ACCEPT STR
            MOVE STR TO V(I)
          end-perform.
-         
+
+       LOAD-SITES-FROM-FILE.
+         MOVE ZERO TO N
+         MOVE 'N' TO WS-SITE-EOF
+         OPEN INPUT SITE-FILE
+         perform until WS-SITE-EOF EQUAL 'Y'
+           READ SITE-FILE
+             AT END
+               MOVE 'Y' TO WS-SITE-EOF
+             NOT AT END
+               ADD 1 TO N
+               MOVE SITE-ID-TEXT TO SITE-ID(N)
+               MOVE SITE-X-TEXT TO U(N)
+               MOVE SITE-Y-TEXT TO V(N)
+           END-READ
+         end-perform
+         CLOSE SITE-FILE.
+
+       LOAD-SITES-FROM-MASTER.
+         MOVE ZERO TO N
+         MOVE 'N' TO WS-MASTER-EOF
+         OPEN INPUT SITE-MASTER
+         perform until WS-MASTER-EOF EQUAL 'Y'
+           READ SITE-MASTER NEXT RECORD
+             AT END
+               MOVE 'Y' TO WS-MASTER-EOF
+             NOT AT END
+               ADD 1 TO N
+               MOVE MASTER-SITE-ID TO SITE-ID(N)
+               MOVE MASTER-X-TEXT TO U(N)
+               MOVE MASTER-Y-TEXT TO V(N)
+           END-READ
+         end-perform
+         CLOSE SITE-MASTER.
+
+       CALC-MAX-DISTANCE.
+         PERFORM BUILD-HULL
+         PERFORM ROTATING-CALIPERS
+         MOVE HULL-ORIG(WS-HULL-BEST-I) TO WS-BEST-I
+         MOVE HULL-ORIG(WS-HULL-BEST-K) TO WS-BEST-J
+         COMPUTE R = RES **.5.
+
+       BUILD-HULL.
          MOVE ZERO TO I
-         MOVE ZERO TO RES
          perform N times
            ADD 1 TO I
-           MOVE ZERO TO J
+           MOVE SITE-ID(I) TO PT-ID(I)
+           MOVE U(I) TO PT-X(I)
+           MOVE V(I) TO PT-Y(I)
+           MOVE I TO PT-ORIG(I)
+         end-perform
+
+         IF N EQUAL 1
+           MOVE PT-ID(1) TO HULL-ID(1)
+           MOVE PT-X(1) TO HULL-X(1)
+           MOVE PT-Y(1) TO HULL-Y(1)
+           MOVE PT-ORIG(1) TO HULL-ORIG(1)
+           MOVE 1 TO WS-HULL-COUNT
+         ELSE
+           SORT PTS-ENTRY ASCENDING KEY PT-X PT-Y
+           MOVE ZERO TO WS-TOP
+
+           MOVE ZERO TO I
            perform N times
-             ADD 1 TO J
-             MOVE U(I) TO DX
-             SUBTRACT U(J) FROM DX
-             MOVE V(I) TO DY
-             SUBTRACT V(J) FROM DY
-             
-             MULTIPLY DX BY DX
-             MULTIPLY DY BY DY
-             ADD DX TO DY
-             IF DY > RES
-               MOVE DY TO RES
-             END-IF
+             ADD 1 TO I
+             PERFORM POP-LOWER-HULL
+             ADD 1 TO WS-TOP
+             MOVE PT-ID(I) TO HULL-ID(WS-TOP)
+             MOVE PT-X(I) TO HULL-X(WS-TOP)
+             MOVE PT-Y(I) TO HULL-Y(WS-TOP)
+             MOVE PT-ORIG(I) TO HULL-ORIG(WS-TOP)
            end-perform
-         end-perform
-         COMPUTE R = RES **.5
-         DISPLAY R
-         STOP RUN.
\ No newline at end of file
+           COMPUTE WS-THRESHOLD = WS-TOP + 1
+
+           COMPUTE I = N - 1
+           perform until I < 1
+             PERFORM POP-UPPER-HULL
+             ADD 1 TO WS-TOP
+             MOVE PT-ID(I) TO HULL-ID(WS-TOP)
+             MOVE PT-X(I) TO HULL-X(WS-TOP)
+             MOVE PT-Y(I) TO HULL-Y(WS-TOP)
+             MOVE PT-ORIG(I) TO HULL-ORIG(WS-TOP)
+             SUBTRACT 1 FROM I
+           end-perform
+           COMPUTE WS-HULL-COUNT = WS-TOP - 1
+         END-IF.
+
+       POP-LOWER-HULL.
+         MOVE 'Y' TO WS-POPPING
+         perform until WS-POPPING EQUAL 'N'
+           IF WS-TOP < 2
+             MOVE 'N' TO WS-POPPING
+           ELSE
+             MOVE HULL-X(WS-TOP - 1) TO WS-OX
+             MOVE HULL-Y(WS-TOP - 1) TO WS-OY
+             MOVE HULL-X(WS-TOP)     TO WS-AX
+             MOVE HULL-Y(WS-TOP)     TO WS-AY
+             MOVE PT-X(I)            TO WS-BX
+             MOVE PT-Y(I)            TO WS-BY
+             PERFORM CROSS-PRODUCT
+             IF WS-CROSS <= 0
+               SUBTRACT 1 FROM WS-TOP
+             ELSE
+               MOVE 'N' TO WS-POPPING
+             END-IF
+           END-IF
+         end-perform.
+
+       POP-UPPER-HULL.
+         MOVE 'Y' TO WS-POPPING
+         perform until WS-POPPING EQUAL 'N'
+           IF WS-TOP < WS-THRESHOLD
+             MOVE 'N' TO WS-POPPING
+           ELSE
+             MOVE HULL-X(WS-TOP - 1) TO WS-OX
+             MOVE HULL-Y(WS-TOP - 1) TO WS-OY
+             MOVE HULL-X(WS-TOP)     TO WS-AX
+             MOVE HULL-Y(WS-TOP)     TO WS-AY
+             MOVE PT-X(I)            TO WS-BX
+             MOVE PT-Y(I)            TO WS-BY
+             PERFORM CROSS-PRODUCT
+             IF WS-CROSS <= 0
+               SUBTRACT 1 FROM WS-TOP
+             ELSE
+               MOVE 'N' TO WS-POPPING
+             END-IF
+           END-IF
+         end-perform.
+
+       CROSS-PRODUCT.
+         COMPUTE WS-CX1 = WS-AX - WS-OX
+         COMPUTE WS-CY1 = WS-AY - WS-OY
+         COMPUTE WS-CX2 = WS-BX - WS-OX
+         COMPUTE WS-CY2 = WS-BY - WS-OY
+         COMPUTE WS-CP-T1 = WS-CX1 * WS-CY2
+         COMPUTE WS-CP-T2 = WS-CY1 * WS-CX2
+         COMPUTE WS-CROSS = WS-CP-T1 - WS-CP-T2.
+
+       ROTATING-CALIPERS.
+         MOVE ZERO TO RES
+         MOVE 1 TO WS-HULL-BEST-I
+         MOVE 1 TO WS-HULL-BEST-K
+         IF WS-HULL-COUNT EQUAL 1
+           MOVE ZERO TO RES
+         ELSE
+           IF WS-HULL-COUNT EQUAL 2
+             MOVE 1 TO WS-CAL-I
+             MOVE 2 TO WS-CAL-K
+             PERFORM UPDATE-BEST-IF-FARTHER
+           ELSE
+             MOVE 2 TO WS-CAL-K
+             MOVE ZERO TO I
+             perform WS-HULL-COUNT times
+               ADD 1 TO I
+               MOVE I TO WS-CAL-I
+               MOVE WS-CAL-I TO WS-CAL-INPUT
+               PERFORM NEXT-HULL-INDEX
+               MOVE WS-CAL-OUTPUT TO WS-CAL-J
+
+               MOVE 'Y' TO WS-CALIPER-ADVANCING
+               perform until WS-CALIPER-ADVANCING EQUAL 'N'
+                 MOVE WS-CAL-K TO WS-CAL-INPUT
+                 PERFORM NEXT-HULL-INDEX
+                 MOVE WS-CAL-OUTPUT TO WS-CAL-NEXT-K
+
+                 MOVE HULL-X(WS-CAL-I) TO WS-OX
+                 MOVE HULL-Y(WS-CAL-I) TO WS-OY
+                 MOVE HULL-X(WS-CAL-J) TO WS-AX
+                 MOVE HULL-Y(WS-CAL-J) TO WS-AY
+                 MOVE HULL-X(WS-CAL-NEXT-K) TO WS-BX
+                 MOVE HULL-Y(WS-CAL-NEXT-K) TO WS-BY
+                 PERFORM CROSS-PRODUCT
+                 MOVE FUNCTION ABS(WS-CROSS) TO WS-TERM1
+
+                 MOVE HULL-X(WS-CAL-K) TO WS-BX
+                 MOVE HULL-Y(WS-CAL-K) TO WS-BY
+                 PERFORM CROSS-PRODUCT
+                 MOVE FUNCTION ABS(WS-CROSS) TO WS-TERM2
+
+                 IF WS-TERM1 > WS-TERM2
+                   MOVE WS-CAL-NEXT-K TO WS-CAL-K
+                 ELSE
+                   MOVE 'N' TO WS-CALIPER-ADVANCING
+                 END-IF
+               end-perform
+
+               PERFORM UPDATE-BEST-IF-FARTHER
+               MOVE WS-CAL-J TO WS-CAL-I
+               PERFORM UPDATE-BEST-IF-FARTHER
+             end-perform
+           END-IF
+         END-IF.
+
+       NEXT-HULL-INDEX.
+         IF WS-CAL-INPUT >= WS-HULL-COUNT
+           MOVE 1 TO WS-CAL-OUTPUT
+         ELSE
+           COMPUTE WS-CAL-OUTPUT = WS-CAL-INPUT + 1
+         END-IF.
+
+       UPDATE-BEST-IF-FARTHER.
+         MOVE HULL-X(WS-CAL-I) TO WS-OX
+         MOVE HULL-Y(WS-CAL-I) TO WS-OY
+         MOVE HULL-X(WS-CAL-K) TO WS-BX
+         MOVE HULL-Y(WS-CAL-K) TO WS-BY
+         COMPUTE DX = WS-OX - WS-BX
+         COMPUTE DY = WS-OY - WS-BY
+         MULTIPLY DX BY DX
+         MULTIPLY DY BY DY
+         ADD DX TO DY
+         IF DY > RES
+           MOVE DY TO RES
+           MOVE WS-CAL-I TO WS-HULL-BEST-I
+           MOVE WS-CAL-K TO WS-HULL-BEST-K
+         END-IF.
+
+       BUILD-PAIR-LABELS.
+         IF SITE-ID(WS-BEST-I) EQUAL SPACES OR LOW-VALUES
+           MOVE WS-BEST-I TO WS-INDEX-EDIT
+           MOVE WS-INDEX-EDIT TO WS-LABEL-I
+         ELSE
+           MOVE SITE-ID(WS-BEST-I) TO WS-LABEL-I
+         END-IF
+         IF SITE-ID(WS-BEST-J) EQUAL SPACES OR LOW-VALUES
+           MOVE WS-BEST-J TO WS-INDEX-EDIT
+           MOVE WS-INDEX-EDIT TO WS-LABEL-J
+         ELSE
+           MOVE SITE-ID(WS-BEST-J) TO WS-LABEL-J
+         END-IF.
+
+       DISPLAY-FARTHEST-PAIR.
+         PERFORM BUILD-PAIR-LABELS
+         DISPLAY 'FARTHEST PAIR: ' FUNCTION TRIM(WS-LABEL-I)
+                 ' AND ' FUNCTION TRIM(WS-LABEL-J)
+                 ' DISTANCE=' R.
+
+       WRITE-FARTHEST-PAIR-REPORT.
+         PERFORM BUILD-PAIR-LABELS
+         MOVE SPACES TO REPORT-RECORD
+         STRING 'FARTHEST PAIR: ' FUNCTION TRIM(WS-LABEL-I)
+                ' AND ' FUNCTION TRIM(WS-LABEL-J)
+                ' DISTANCE=' R
+                DELIMITED BY SIZE INTO REPORT-RECORD
+         OPEN OUTPUT REPORT-FILE
+         WRITE REPORT-RECORD
+         CLOSE REPORT-FILE.
