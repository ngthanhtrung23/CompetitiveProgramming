@@ -1,81 +1,209 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOLUTION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO RUNLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+           SELECT CODE-FILE ASSIGN TO CODEIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAM-FILE ASSIGN TO PARAMIN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PARAM-CODE-TYPE
+               FILE STATUS IS WS-PARAM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD     PIC X(80).
+
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-RECORD   PIC X(80)   VALUE SPACES.
+
+       FD  CODE-FILE.
+       01  CODE-RECORD.
+           05 CODE-DIRECTION PIC X(1).
+           05 CODE-TYPE      PIC X(2).
+           05 CODE-TEXT      PIC X(20).
+
+       FD  PARAM-FILE.
+       01  PARAM-RECORD.
+           05 PARAM-CODE-TYPE PIC X(2).
+           05 PARAM-KEY-VALUE PIC 9(10).
+
        WORKING-STORAGE SECTION.
        01 STR      PIC X(20).
        01 RES      PIC X(20).
        01 A        PIC 9(10).
        01 K        PIC 9(10).
        01 F        PIC 9(10).
+       01 F10      PIC 9(10).
        01 C        PIC X(10).
+       01 WS-OFFSET PIC 9(4).
+       01 WS-LEN    PIC 9(4).
+       01 WS-OUT-LEN PIC 9(4).
+       01 MODE-FLAG PIC X(1)  VALUE 'F'.
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-TIMESTAMP    PIC X(21).
+       01 WS-RUNLOG-STATUS PIC X(2).
+       01 WS-RECORD-COUNT  PIC 9(9)  VALUE ZEROES.
+       01 WS-REJECT-COUNT  PIC 9(9)  VALUE ZEROES.
+       01 WS-CODE-EOF      PIC X(1)  VALUE 'N'.
+       01 WS-PARAM-STATUS  PIC X(2).
 
        PROCEDURE DIVISION.
+         PERFORM WRITE-RUN-HEADER
+         ACCEPT MODE-FLAG
+         IF MODE-FLAG EQUAL 'B'
+           PERFORM BATCH-RUN
+         ELSE
+           PERFORM INTERACTIVE-RUN
+         END-IF
+         PERFORM WRITE-RUN-TRAILER
+         STOP RUN.
+
+       INTERACTIVE-RUN.
+         ADD 1 TO WS-RECORD-COUNT
          ACCEPT STR
          ACCEPT RES
          MOVE RES TO K
-         MOVE '' TO RES
+         PERFORM ROTATE-STRING
+         DISPLAY RES
+         PERFORM WRITE-AUDIT-RECORD.
+
+       BATCH-RUN.
+         MOVE 'N' TO WS-CODE-EOF
+         OPEN INPUT CODE-FILE
+         OPEN INPUT PARAM-FILE
+         PERFORM UNTIL WS-CODE-EOF EQUAL 'Y'
+           READ CODE-FILE
+             AT END
+               MOVE 'Y' TO WS-CODE-EOF
+             NOT AT END
+               PERFORM PROCESS-CODE-RECORD
+           END-READ
+         END-PERFORM
+         CLOSE CODE-FILE
+         CLOSE PARAM-FILE.
+
+       PROCESS-CODE-RECORD.
+         ADD 1 TO WS-RECORD-COUNT
+         MOVE CODE-TYPE TO PARAM-CODE-TYPE
+         READ PARAM-FILE
+           INVALID KEY
+             PERFORM REJECT-CODE-RECORD
+           NOT INVALID KEY
+             MOVE PARAM-KEY-VALUE TO K
+             MOVE CODE-TEXT TO STR
+             MOVE CODE-DIRECTION TO MODE-FLAG
+             PERFORM ROTATE-STRING
+             DISPLAY RES
+             PERFORM WRITE-AUDIT-RECORD
+         END-READ.
+
+       REJECT-CODE-RECORD.
+         ADD 1 TO WS-REJECT-COUNT
+         DISPLAY 'REJECTED RECORD ' WS-RECORD-COUNT
+                 ': NO PARAMETER FOR CODE-TYPE=' CODE-TYPE
+         PERFORM WRITE-REJECT-AUDIT-RECORD.
+
+       ROTATE-STRING.
+         MOVE SPACES TO RES
+         MOVE FUNCTION MOD(K, 26) TO F
+         MOVE FUNCTION MOD(K, 10) TO F10
+         IF MODE-FLAG EQUAL 'R'
+           COMPUTE F = FUNCTION MOD(26 - F, 26)
+           COMPUTE F10 = FUNCTION MOD(10 - F10, 10)
+         END-IF
+         COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(STR, TRAILING))
          MOVE 1 TO A
-         perform until STR(A:A) < 'A'
+         MOVE ZERO TO WS-OUT-LEN
+         perform until A > WS-LEN
             MOVE STR(A:1) TO C
-            perform K times
-              if C is equal to 'A'
-                move 'B' to C
-              else if C is equal to 'B'
-                move 'C' to C
-              else if C is equal to 'C'
-                move 'D' to C
-              else if C is equal to 'D'
-                move 'E' to C
-              else if C is equal to 'E'
-                move 'F' to C
-              else if C is equal to 'F'
-                move 'G' to C
-              else if C is equal to 'G'
-                move 'H' to C
-              else if C is equal to 'H'
-                move 'I' to C
-              else if C is equal to 'I'
-                move 'J' to C
-              else if C is equal to 'J'
-                move 'K' to C
-              else if C is equal to 'K'
-                move 'L' to C
-              else if C is equal to 'L'
-                move 'M' to C
-              else if C is equal to 'M'
-                move 'N' to C
-              else if C is equal to 'N'
-                move 'O' to C
-              else if C is equal to 'O'
-                move 'P' to C
-              else if C is equal to 'P'
-                move 'Q' to C
-              else if C is equal to 'Q'
-                move 'R' to C
-              else if C is equal to 'R'
-                move 'S' to C
-              else if C is equal to 'S'
-                move 'T' to C
-              else if C is equal to 'T'
-                move 'U' to C
-              else if C is equal to 'U'
-                move 'V' to C
-              else if C is equal to 'V'
-                move 'W' to C
-              else if C is equal to 'W'
-                move 'X' to C
-              else if C is equal to 'X'
-                move 'Y' to C
-              else if C is equal to 'Y'
-                move 'Z' to C
-              else if C is equal to 'Z'
-                move 'A' to C
-              end-if
-            end-perform
-            string RES DELIMITED BY SPACE
-                   C DELIMITED BY SIZE INTO RES
+            PERFORM ROTATE-CHAR
+            ADD 1 TO WS-OUT-LEN
+            MOVE C(1:1) TO RES(WS-OUT-LEN:1)
             ADD 1 TO A
-         end-perform
-         DISPLAY RES
-         STOP RUN.
\ No newline at end of file
+         end-perform.
+
+       ROTATE-CHAR.
+         IF C >= 'A' AND C <= 'Z'
+           COMPUTE WS-OFFSET =
+             FUNCTION MOD(FUNCTION ORD(C) - FUNCTION ORD('A') + F, 26)
+           MOVE FUNCTION CHAR(FUNCTION ORD('A') + WS-OFFSET) TO C
+         ELSE
+           IF C >= 'a' AND C <= 'z'
+             COMPUTE WS-OFFSET =
+               FUNCTION MOD(FUNCTION ORD(C) - FUNCTION ORD('a') + F, 26)
+             MOVE FUNCTION CHAR(FUNCTION ORD('a') + WS-OFFSET) TO C
+           ELSE
+             IF C >= '0' AND C <= '9'
+               COMPUTE WS-OFFSET =
+                 FUNCTION MOD(FUNCTION ORD(C) - FUNCTION ORD('0')
+                   + F10, 10)
+               MOVE FUNCTION CHAR(FUNCTION ORD('0') + WS-OFFSET) TO C
+             END-IF
+           END-IF
+         END-IF.
+
+       WRITE-AUDIT-RECORD.
+         MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+         OPEN EXTEND AUDIT-FILE
+         IF WS-AUDIT-STATUS EQUAL '35'
+           OPEN OUTPUT AUDIT-FILE
+         END-IF
+         MOVE SPACES TO AUDIT-RECORD
+         STRING 'MODE=' MODE-FLAG
+                ' STR=' STR
+                ' K=' K
+                ' RES=' RES
+                ' TS=' WS-TIMESTAMP(1:14)
+                DELIMITED BY SIZE INTO AUDIT-RECORD
+         WRITE AUDIT-RECORD
+         CLOSE AUDIT-FILE.
+
+       WRITE-REJECT-AUDIT-RECORD.
+         MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+         OPEN EXTEND AUDIT-FILE
+         IF WS-AUDIT-STATUS EQUAL '35'
+           OPEN OUTPUT AUDIT-FILE
+         END-IF
+         MOVE SPACES TO AUDIT-RECORD
+         STRING 'REJECT REC=' WS-RECORD-COUNT
+                ' CODE-TYPE=' CODE-TYPE
+                ' TS=' WS-TIMESTAMP(1:14)
+                DELIMITED BY SIZE INTO AUDIT-RECORD
+         WRITE AUDIT-RECORD
+         CLOSE AUDIT-FILE.
+
+       WRITE-RUN-HEADER.
+         MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+         OPEN EXTEND RUN-LOG-FILE
+         IF WS-RUNLOG-STATUS EQUAL '35'
+           OPEN OUTPUT RUN-LOG-FILE
+         END-IF
+         MOVE SPACES TO RUN-LOG-RECORD
+         STRING 'RUN HEADER PROGRAM=C TS=' WS-TIMESTAMP(1:14)
+                DELIMITED BY SIZE INTO RUN-LOG-RECORD
+         WRITE RUN-LOG-RECORD
+         CLOSE RUN-LOG-FILE.
+
+       WRITE-RUN-TRAILER.
+         MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+         OPEN EXTEND RUN-LOG-FILE
+         IF WS-RUNLOG-STATUS EQUAL '35'
+           OPEN OUTPUT RUN-LOG-FILE
+         END-IF
+         MOVE SPACES TO RUN-LOG-RECORD
+         STRING 'RUN TRAILER PROGRAM=C TS=' WS-TIMESTAMP(1:14)
+                ' READ=' WS-RECORD-COUNT
+                ' REJECTED=' WS-REJECT-COUNT
+                DELIMITED BY SIZE INTO RUN-LOG-RECORD
+         WRITE RUN-LOG-RECORD
+         CLOSE RUN-LOG-FILE.
