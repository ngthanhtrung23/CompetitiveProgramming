@@ -0,0 +1,90 @@
+//SOLNITE  JOB (ACCTNO),'SOLUTION NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* SOLNITE - NIGHTLY BATCH WINDOW FOR THE SOLUTION UTILITY SUITE
+//*
+//* RUNS THE FIVE SOLUTION PROGRAMS (COMPILED FROM A.COB - E.COB
+//* AS LOAD MODULES SOLA/SOLB/SOLC/SOLD/SOLE) IN SEQUENCE, THEN THE
+//* DRIVER CONTROL PROGRAM (LOAD MODULE DRIVER) WHICH SWEEPS UP ANY
+//* ONE-OFF UTILITY REQUESTS QUEUED SEPARATELY FROM THE FIVE MAIN
+//* FILE RUNS.  EACH STEP AFTER THE FIRST IS GUARDED WITH A COND=
+//* TEST AGAINST EVERY PRIOR STEP SO THE CHAIN STOPS COLD THE FIRST
+//* TIME A STEP COMES BACK WITH A RETURN CODE ABOVE 4, INSTEAD OF
+//* PLOWING AHEAD ON BAD DATA FROM AN EARLIER STEP.
+//*
+//* TO RESTART AFTER A FAILED STEP, RESUBMIT THIS JOB WITH
+//*     RESTART=stepname
+//* ADDED TO THE JOB CARD ABOVE (E.G. RESTART=STEP040) SO JES
+//* PICKS UP AT THE FAILED STEP INSTEAD OF RERUNNING THE WHOLE
+//* WINDOW.  STEP010 (A.COB) AND STEP020 (B.COB) ARE SAFE TO
+//* RESTART MID-FILE BECAUSE THEY CHECKPOINT THEIR OWN PROGRESS -
+//* SEE CHKPTA/CHKPTB BELOW.
+//*
+//STEP010  EXEC PGM=SOLA
+//STEPLIB  DD DSN=PROD.SOLUTION.LOADLIB,DISP=SHR
+//TRANXIN  DD DSN=PROD.SOLUTION.TRANXA,DISP=SHR
+//REJECTOUT DD DSN=PROD.SOLUTION.REJECTA,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CHKPTA   DD DSN=PROD.SOLUTION.CHKPTA,DISP=SHR
+//RUNLOG   DD DSN=PROD.SOLUTION.RUNLOG,DISP=MOD
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SOLB,COND=((4,GT,STEP010))
+//STEPLIB  DD DSN=PROD.SOLUTION.LOADLIB,DISP=SHR
+//QTYIN    DD DSN=PROD.SOLUTION.QTYB,DISP=SHR
+//BITSOUT  DD DSN=PROD.SOLUTION.BITSB,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CHKPTB   DD DSN=PROD.SOLUTION.CHKPTB,DISP=SHR
+//RUNLOG   DD DSN=PROD.SOLUTION.RUNLOG,DISP=MOD
+//SYSIN    DD *
+F
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SOLC,COND=((4,GT,STEP010),(4,GT,STEP020))
+//STEPLIB  DD DSN=PROD.SOLUTION.LOADLIB,DISP=SHR
+//CODEIN   DD DSN=PROD.SOLUTION.CODEC,DISP=SHR
+//PARAMIN  DD DSN=PROD.SOLUTION.PARAMC,DISP=SHR
+//AUDITOUT DD DSN=PROD.SOLUTION.AUDITC,DISP=MOD
+//RUNLOG   DD DSN=PROD.SOLUTION.RUNLOG,DISP=MOD
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=SOLD,
+//             COND=((4,GT,STEP010),(4,GT,STEP020),(4,GT,STEP030))
+//STEPLIB  DD DSN=PROD.SOLUTION.LOADLIB,DISP=SHR
+//HOLIDAYIN DD DSN=PROD.SOLUTION.HOLIDAYS,DISP=SHR
+//RUNLOG   DD DSN=PROD.SOLUTION.RUNLOG,DISP=MOD
+//SYSIN    DD *
+B
+31.12.2025
+5
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=SOLE,
+//             COND=((4,GT,STEP010),(4,GT,STEP020),(4,GT,STEP030),
+//             (4,GT,STEP040))
+//STEPLIB  DD DSN=PROD.SOLUTION.LOADLIB,DISP=SHR
+//SITEMASTER DD DSN=PROD.SOLUTION.SITEMSTR,DISP=SHR
+//SITERPT  DD DSN=PROD.SOLUTION.SITERPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RUNLOG   DD DSN=PROD.SOLUTION.RUNLOG,DISP=MOD
+//SYSIN    DD *
+M
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=DRIVER,
+//             COND=((4,GT,STEP010),(4,GT,STEP020),(4,GT,STEP030),
+//             (4,GT,STEP040),(4,GT,STEP050))
+//STEPLIB  DD DSN=PROD.SOLUTION.LOADLIB,DISP=SHR
+//CONTROLIN DD DSN=PROD.SOLUTION.CONTROLIN,DISP=SHR
+//RUNLOG   DD DSN=PROD.SOLUTION.RUNLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//
