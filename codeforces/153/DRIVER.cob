@@ -0,0 +1,318 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DRIVER.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CONTROL-FILE ASSIGN TO CONTROLIN
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CONTROL-STATUS.
+            SELECT RUN-LOG-FILE ASSIGN TO RUNLOG
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RUNLOG-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CONTROL-FILE.
+        01  CONTROL-RECORD.
+            05 CTL-UTIL-CODE  PIC X(1).
+            05 CTL-DATA       PIC X(59).
+            05 CTL-ADD-FIELDS REDEFINES CTL-DATA.
+               10 CTL-ADD-A      PIC X(7).
+               10 CTL-ADD-B      PIC X(7).
+            05 CTL-ENC-FIELDS REDEFINES CTL-DATA.
+               10 CTL-ENC-QTY    PIC 9(9).
+            05 CTL-ROT-FIELDS REDEFINES CTL-DATA.
+               10 CTL-ROT-STR    PIC X(20).
+               10 CTL-ROT-K      PIC S9(4) SIGN IS LEADING SEPARATE.
+            05 CTL-DTE-FIELDS REDEFINES CTL-DATA.
+               10 CTL-DTE-STR    PIC X(10).
+               10 CTL-DTE-K      PIC S9(6) SIGN IS LEADING SEPARATE.
+            05 CTL-DST-FIELDS REDEFINES CTL-DATA.
+               10 CTL-DST-X1     PIC S9(9)V9(4)
+                                    SIGN IS LEADING SEPARATE.
+               10 CTL-DST-Y1     PIC S9(9)V9(4)
+                                    SIGN IS LEADING SEPARATE.
+               10 CTL-DST-X2     PIC S9(9)V9(4)
+                                    SIGN IS LEADING SEPARATE.
+               10 CTL-DST-Y2     PIC S9(9)V9(4)
+                                    SIGN IS LEADING SEPARATE.
+
+        FD  RUN-LOG-FILE.
+        01  RUN-LOG-RECORD    PIC X(80)  VALUE SPACES.
+
+        WORKING-STORAGE SECTION.
+        01 WS-CONTROL-STATUS PIC X(2).
+        01 WS-CTL-EOF        PIC X(1) VALUE 'N'.
+        01 WS-RECORD-COUNT   PIC 9(9) VALUE ZEROES.
+        01 WS-REJECT-COUNT   PIC 9(9) VALUE ZEROES.
+        01 WS-RUNLOG-STATUS  PIC X(2).
+        01 WS-TIMESTAMP      PIC X(21).
+
+        01 WS-A            PIC S9(6).
+        01 WS-B            PIC S9(6).
+        01 WS-SUM          PIC S9(6).
+        01 WS-SUM-EDIT     PIC -ZZZ,ZZZ,ZZ9.
+        01 WS-NUMVAL-CHECK  PIC S9(4)    VALUE ZEROES.
+        01 WS-ADD-OK        PIC X(1).
+
+        01 WS-ENC-A        PIC 9(30).
+        01 WS-ENC-I        PIC 9(30).
+        01 WS-ENC-RES      PIC X(40).
+        01 WS-ENC-NEED     PIC 9(2).
+        01 WS-ENC-BIT      PIC X(1).
+
+        01 WS-ROT-A        PIC 9(10).
+        01 WS-ROT-F        PIC 9(10).
+        01 WS-ROT-F10      PIC 9(10).
+        01 WS-ROT-C        PIC X(10).
+        01 WS-ROT-OFFSET   PIC 9(4).
+        01 WS-ROT-LEN      PIC 9(4).
+        01 WS-ROT-OUT-LEN  PIC 9(4).
+        01 WS-ROT-RES      PIC X(20).
+
+        01 WS-DTE-D1       PIC S9(12).
+        01 WS-DTE-D2       PIC S9(12).
+        01 WS-DTE-NUM      PIC 9(8).
+        01 WS-DTE-RES      PIC X(100).
+        01 WS-DTE-OUT      PIC X(20).
+        01 WS-DTE-VALID    PIC X(1) VALUE 'Y'.
+        01 WS-DTE-YEAR     PIC 9(4).
+        01 WS-DTE-MONTH    PIC 9(2).
+        01 WS-DTE-DAY      PIC 9(2).
+        01 WS-DTE-MAX-DAY  PIC 9(2).
+        01 WS-DTE-LEAP     PIC X(1).
+
+        01 WS-DST-DX       PIC S9(10)V9(16).
+        01 WS-DST-DY       PIC S9(10)V9(16).
+        01 WS-DST-SQ       PIC S9(19)V9(8).
+        01 WS-DST-R        PIC S9(10)V9(16).
+
+        PROCEDURE DIVISION.
+        MAIN-LOGIC.
+          PERFORM WRITE-RUN-HEADER
+          MOVE 'N' TO WS-CTL-EOF
+          OPEN INPUT CONTROL-FILE
+          PERFORM UNTIL WS-CTL-EOF EQUAL 'Y'
+            READ CONTROL-FILE
+              AT END
+                MOVE 'Y' TO WS-CTL-EOF
+              NOT AT END
+                PERFORM DISPATCH-CONTROL-RECORD
+            END-READ
+          END-PERFORM
+          CLOSE CONTROL-FILE
+          DISPLAY 'DRIVER TRAILER RECORDS=' WS-RECORD-COUNT
+                  ' REJECTS=' WS-REJECT-COUNT
+          PERFORM WRITE-RUN-TRAILER
+          STOP RUN.
+
+        WRITE-RUN-HEADER.
+          MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+          OPEN EXTEND RUN-LOG-FILE
+          IF WS-RUNLOG-STATUS EQUAL '35'
+            OPEN OUTPUT RUN-LOG-FILE
+          END-IF
+          MOVE SPACES TO RUN-LOG-RECORD
+          STRING 'RUN HEADER PROGRAM=DRIVER TS=' WS-TIMESTAMP(1:14)
+                 DELIMITED BY SIZE INTO RUN-LOG-RECORD
+          WRITE RUN-LOG-RECORD
+          CLOSE RUN-LOG-FILE.
+
+        WRITE-RUN-TRAILER.
+          MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+          OPEN EXTEND RUN-LOG-FILE
+          IF WS-RUNLOG-STATUS EQUAL '35'
+            OPEN OUTPUT RUN-LOG-FILE
+          END-IF
+          MOVE SPACES TO RUN-LOG-RECORD
+          STRING 'RUN TRAILER PROGRAM=DRIVER TS=' WS-TIMESTAMP(1:14)
+                 ' READ=' WS-RECORD-COUNT
+                 ' REJECTED=' WS-REJECT-COUNT
+                 DELIMITED BY SIZE INTO RUN-LOG-RECORD
+          WRITE RUN-LOG-RECORD
+          CLOSE RUN-LOG-FILE.
+
+        DISPATCH-CONTROL-RECORD.
+          ADD 1 TO WS-RECORD-COUNT
+          EVALUATE CTL-UTIL-CODE
+            WHEN 'A'
+              PERFORM DO-ADD
+            WHEN 'B'
+              PERFORM DO-ENCODE
+            WHEN 'R'
+              PERFORM DO-ROTATE
+            WHEN 'D'
+              PERFORM DO-DATE-ROLL
+            WHEN 'E'
+              PERFORM DO-DISTANCE
+            WHEN OTHER
+              PERFORM REJECT-CONTROL-RECORD
+          END-EVALUATE.
+
+        REJECT-CONTROL-RECORD.
+          ADD 1 TO WS-REJECT-COUNT
+          DISPLAY 'REJECTED CONTROL RECORD ' WS-RECORD-COUNT
+                  ': UTIL CODE=' CTL-UTIL-CODE ' DATA=' CTL-DATA.
+
+        DO-ADD.
+          MOVE 'Y' TO WS-ADD-OK
+          MOVE FUNCTION TEST-NUMVAL(CTL-ADD-A) TO WS-NUMVAL-CHECK
+          IF WS-NUMVAL-CHECK NOT EQUAL 0
+              OR FUNCTION ABS(FUNCTION NUMVAL(CTL-ADD-A)) > 999999
+            MOVE 'N' TO WS-ADD-OK
+          END-IF
+          MOVE FUNCTION TEST-NUMVAL(CTL-ADD-B) TO WS-NUMVAL-CHECK
+          IF WS-NUMVAL-CHECK NOT EQUAL 0
+              OR FUNCTION ABS(FUNCTION NUMVAL(CTL-ADD-B)) > 999999
+            MOVE 'N' TO WS-ADD-OK
+          END-IF
+          IF WS-ADD-OK EQUAL 'N'
+            PERFORM REJECT-CONTROL-RECORD
+          ELSE
+            MOVE FUNCTION NUMVAL(CTL-ADD-A) TO WS-A
+            MOVE FUNCTION NUMVAL(CTL-ADD-B) TO WS-B
+            ADD WS-A TO WS-B GIVING WS-SUM
+              ON SIZE ERROR
+                PERFORM REJECT-CONTROL-RECORD
+              NOT ON SIZE ERROR
+                MOVE WS-SUM TO WS-SUM-EDIT
+                DISPLAY 'ADD ' WS-RECORD-COUNT ' RESULT=' WS-SUM-EDIT
+            END-ADD
+          END-IF.
+
+        DO-ENCODE.
+          MOVE CTL-ENC-QTY TO WS-ENC-A
+          MOVE SPACES TO WS-ENC-RES
+          MOVE 8589934592 TO WS-ENC-I
+          MOVE 0 TO WS-ENC-NEED
+          PERFORM UNTIL WS-ENC-I EQUAL 0
+            IF WS-ENC-A >= WS-ENC-I
+              MOVE '1' TO WS-ENC-BIT
+              STRING WS-ENC-RES DELIMITED BY SPACE
+                     WS-ENC-BIT DELIMITED BY SIZE INTO WS-ENC-RES
+              MOVE 1 TO WS-ENC-NEED
+              COMPUTE WS-ENC-A = WS-ENC-A - WS-ENC-I
+            ELSE
+              IF WS-ENC-NEED EQUAL 1
+                MOVE '0' TO WS-ENC-BIT
+                STRING WS-ENC-RES DELIMITED BY SPACE
+                       WS-ENC-BIT DELIMITED BY SIZE INTO WS-ENC-RES
+              END-IF
+            END-IF
+            COMPUTE WS-ENC-I = WS-ENC-I / 2
+          END-PERFORM
+          DISPLAY 'ENCODE ' WS-RECORD-COUNT ' RESULT=' WS-ENC-RES.
+
+        DO-ROTATE.
+          MOVE CTL-ROT-K TO WS-ROT-A
+          MOVE FUNCTION MOD(WS-ROT-A, 26) TO WS-ROT-F
+          MOVE FUNCTION MOD(WS-ROT-A, 10) TO WS-ROT-F10
+          MOVE SPACES TO WS-ROT-RES
+          COMPUTE WS-ROT-LEN =
+            FUNCTION LENGTH(FUNCTION TRIM(CTL-ROT-STR, TRAILING))
+          MOVE 1 TO WS-ROT-A
+          MOVE ZERO TO WS-ROT-OUT-LEN
+          PERFORM UNTIL WS-ROT-A > WS-ROT-LEN
+            MOVE CTL-ROT-STR(WS-ROT-A:1) TO WS-ROT-C
+            PERFORM ROTATE-ONE-CHAR
+            ADD 1 TO WS-ROT-OUT-LEN
+            MOVE WS-ROT-C(1:1) TO WS-ROT-RES(WS-ROT-OUT-LEN:1)
+            ADD 1 TO WS-ROT-A
+          END-PERFORM
+          DISPLAY 'ROTATE ' WS-RECORD-COUNT ' RESULT=' WS-ROT-RES.
+
+        ROTATE-ONE-CHAR.
+          IF WS-ROT-C >= 'A' AND WS-ROT-C <= 'Z'
+            COMPUTE WS-ROT-OFFSET =
+              FUNCTION MOD(FUNCTION ORD(WS-ROT-C)
+                - FUNCTION ORD('A') + WS-ROT-F, 26)
+            MOVE FUNCTION CHAR(FUNCTION ORD('A') + WS-ROT-OFFSET)
+              TO WS-ROT-C
+          ELSE
+            IF WS-ROT-C >= 'a' AND WS-ROT-C <= 'z'
+              COMPUTE WS-ROT-OFFSET =
+                FUNCTION MOD(FUNCTION ORD(WS-ROT-C)
+                  - FUNCTION ORD('a') + WS-ROT-F, 26)
+              MOVE FUNCTION CHAR(FUNCTION ORD('a') + WS-ROT-OFFSET)
+                TO WS-ROT-C
+            ELSE
+              IF WS-ROT-C >= '0' AND WS-ROT-C <= '9'
+                COMPUTE WS-ROT-OFFSET =
+                  FUNCTION MOD(FUNCTION ORD(WS-ROT-C)
+                    - FUNCTION ORD('0') + WS-ROT-F10, 10)
+                MOVE FUNCTION CHAR(FUNCTION ORD('0') + WS-ROT-OFFSET)
+                  TO WS-ROT-C
+              END-IF
+            END-IF
+          END-IF.
+
+        DO-DATE-ROLL.
+          STRING CTL-DTE-STR(7:4), CTL-DTE-STR(4:2),
+                 CTL-DTE-STR(1:2) INTO WS-DTE-RES
+          MOVE WS-DTE-RES(1:8) TO WS-DTE-NUM
+          PERFORM VALIDATE-DTE-DATE
+          IF WS-DTE-VALID EQUAL 'N'
+            ADD 1 TO WS-REJECT-COUNT
+            DISPLAY 'DATE-ROLL ' WS-RECORD-COUNT
+                    ' INVALID DATE=' CTL-DTE-STR
+          ELSE
+            MOVE FUNCTION INTEGER-OF-DATE(WS-DTE-NUM) TO WS-DTE-D1
+            COMPUTE WS-DTE-D2 = WS-DTE-D1 + CTL-DTE-K
+            MOVE FUNCTION DATE-OF-INTEGER(WS-DTE-D2) TO WS-DTE-RES
+            STRING WS-DTE-RES(7:2), '.', WS-DTE-RES(5:2), '.',
+                   WS-DTE-RES(1:4) INTO WS-DTE-OUT
+            DISPLAY 'DATE-ROLL ' WS-RECORD-COUNT ' RESULT=' WS-DTE-OUT
+          END-IF.
+
+        VALIDATE-DTE-DATE.
+          MOVE WS-DTE-NUM(1:4) TO WS-DTE-YEAR
+          MOVE WS-DTE-NUM(5:2) TO WS-DTE-MONTH
+          MOVE WS-DTE-NUM(7:2) TO WS-DTE-DAY
+          MOVE 'Y' TO WS-DTE-VALID
+          IF WS-DTE-MONTH < 1 OR WS-DTE-MONTH > 12
+            MOVE 'N' TO WS-DTE-VALID
+          ELSE
+            PERFORM SET-DTE-MAX-DAY
+            IF WS-DTE-DAY < 1 OR WS-DTE-DAY > WS-DTE-MAX-DAY
+              MOVE 'N' TO WS-DTE-VALID
+            END-IF
+          END-IF.
+
+        SET-DTE-MAX-DAY.
+          EVALUATE WS-DTE-MONTH
+            WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+              MOVE 31 TO WS-DTE-MAX-DAY
+            WHEN 4 WHEN 6 WHEN 9 WHEN 11
+              MOVE 30 TO WS-DTE-MAX-DAY
+            WHEN 2
+              PERFORM CHECK-DTE-LEAP-YEAR
+              IF WS-DTE-LEAP EQUAL 'Y'
+                MOVE 29 TO WS-DTE-MAX-DAY
+              ELSE
+                MOVE 28 TO WS-DTE-MAX-DAY
+              END-IF
+          END-EVALUATE.
+
+        CHECK-DTE-LEAP-YEAR.
+          IF FUNCTION MOD(WS-DTE-YEAR, 400) EQUAL 0
+            MOVE 'Y' TO WS-DTE-LEAP
+          ELSE
+            IF FUNCTION MOD(WS-DTE-YEAR, 100) EQUAL 0
+              MOVE 'N' TO WS-DTE-LEAP
+            ELSE
+              IF FUNCTION MOD(WS-DTE-YEAR, 4) EQUAL 0
+                MOVE 'Y' TO WS-DTE-LEAP
+              ELSE
+                MOVE 'N' TO WS-DTE-LEAP
+              END-IF
+            END-IF
+          END-IF.
+
+        DO-DISTANCE.
+          COMPUTE WS-DST-DX = CTL-DST-X1 - CTL-DST-X2
+          COMPUTE WS-DST-DY = CTL-DST-Y1 - CTL-DST-Y2
+          COMPUTE WS-DST-SQ = (WS-DST-DX * WS-DST-DX)
+                            + (WS-DST-DY * WS-DST-DY)
+          COMPUTE WS-DST-R = WS-DST-SQ ** .5
+          DISPLAY 'DISTANCE ' WS-RECORD-COUNT ' RESULT=' WS-DST-R.
